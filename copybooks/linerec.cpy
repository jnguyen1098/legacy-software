@@ -0,0 +1,28 @@
+*> ------------------------------------------------------------------
+*> - Shared sqrt.dat detail/control-card record layout. SQRT and
+*>   sqrtbaby both COPY this so a record written for one program
+*>   reads the same way in the other.
+*> - a detail record's sign-leading radicandIn always starts with '+'
+*>   or '-', so a leading 'C' safely marks a control card instead.
+*> - a leading 'B' marks a big-radicand record: same idea as the
+*>   control card, but carrying a wider radicand for the engineering
+*>   figures that don't fit lineStruct's pic s9(10)v9(6).
+*> ------------------------------------------------------------------
+01 lineStruct.
+    02 radicandIn      pic s9(10)v9(6) sign leading separate.
+    02 epsilonIn       pic v9(5). *> reads in 00100
+    02 filler pic x(58). *> reads in 58 spaces lmfao
+
+01 ctlRecord redefines lineStruct.
+    02 ctlIndicator           pic x(1).
+    02 ctlType                pic x(4).
+    02 ctlDefaultEpsilon      pic v9(5).
+    02 ctlMaxIterations       pic 9(5).
+    02 ctlCheckpointInterval  pic 9(5).
+    02 filler pic x(60).
+
+01 bigLineStruct redefines lineStruct.
+    02 bigIndicator      pic x(1).
+    02 bigRadicandIn     pic s9(17)v9(6) sign leading separate.
+    02 bigEpsilonIn      pic v9(5).
+    02 filler pic x(50).
