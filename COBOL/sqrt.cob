@@ -4,12 +4,35 @@
 *> -                   by Jason Nguyen (1013950)                    -
 *> ------------------------------------------------------------------
 
+*> - each accepted radicand and its computed answer are now appended,
+*>   with a timestamp, to SQRTBABY.LOG so ad hoc interactive sessions
+*>   leave the same kind of trail our batch jobs do.
+*> - the Babylonian iteration itself moved into COMPUTE_SQRT so it can
+*>   be shared with a new file-processing mode: pass a filename on the
+*>   command line and sqrtbaby reads it as sqrt.dat-style records
+*>   (same layout SQRT uses, via the linerec copybook) instead of
+*>   prompting interactively. Control cards in the file are skipped.
+
 identification division.
 program-id. sqrtbaby.
 
 environment division.
 
+input-output section.
+file-control.
+    select auditLog assign to "SQRTBABY.LOG"
+        organization is line sequential
+        file status is auditLogStatus.
+    select inputFile assign to dynamic fileNameArg
+        organization is line sequential
+        file status is fileStatus.
+
 data division.
+file section.
+fd auditLog.
+    01 auditLine   pic x(100).
+fd inputFile.
+    01 rawRecord   pic x(80).
 
 working-storage section.
 77 radicand    pic s9(20)v9(10). *> Original number, or N
@@ -17,6 +40,32 @@ working-storage section.
 77 prevGuess   pic s9(20)v9(10). *> Second guess, or R1
 77 answer      pic z(20).z(10).  *> Second guess, but formatted
 
+77 auditLogStatus  pic xx value spaces.
+77 auditLogOpen    pic x value 'N'.
+    88 audit-log-is-open value 'Y'.
+
+*> ------------------------File Mode------------------------------------
+77 fileNameArg  pic x(80) value spaces.
+77 fileStatus   pic xx value spaces.
+77 fileEofSwitch pic 9 value 1.
+
+*> shared sqrt.dat detail/control record layout (also used by SQRT)
+copy "linerec.cpy".
+
+*> ------------------------Audit Log Record----------------------------
+*> radicand/answer carry the same s9(20)v9(10) range as sqrtbaby's own
+*> working-storage fields so a big interactively-entered number isn't
+*> silently truncated in the trail (the log isn't sqrt.dat, so it
+*> isn't held to that record's 80-byte width).
+01 auditRecord.
+    02 audit-timestamp    pic x(21) value spaces.
+    02 filler             pic x(1)  value space.
+    02 audit-radicand     pic -(19)9.9(10) value zero.
+    02 filler             pic x(3)  value spaces.
+    02 audit-label        pic x(9)  value spaces.
+    02 audit-answer       pic -(19)9.9(10) value zero.
+    02 filler             pic x(4)  value spaces.
+
 *> --------------------------Main Program----------------------------
 
 procedure division.
@@ -26,6 +75,22 @@ procedure division.
     display "~                by Jason Nguyen                 ~".
     display "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~".
 
+    accept fileNameArg from command-line end-accept.
+
+    if fileNameArg is equal to spaces
+        perform INTERACTIVE_MODE
+    else
+        perform FILE_MODE
+    end-if.
+
+    if audit-log-is-open
+        close auditLog
+    end-if.
+
+    stop run.
+
+*> ------------------------Interactive Mode------------------------------
+INTERACTIVE_MODE.
     *> Prompt user for input until they enter 0 to exit
     perform with test after until radicand = 0
 
@@ -38,38 +103,23 @@ procedure division.
         *> Proceeds if number is valid (in sqrt(x), x must be >= 0)
         if radicand is > 0 then
 
-            *> Our initial guess will be half the number
-            divide 2 into radicand giving guess rounded
-
-            *> Iterate until we are accurate enough
-            perform with test after until
-            function abs(guess - prevGuess) < 0.000001
-
-                *> Store the last guess
-                move guess to prevGuess
-
-                *> Compute the next iteration
-                compute
-                    guess rounded = (prevGuess+radicand / prevGuess) / 2
-                end-compute
-
-            end-perform
-
-            *> Format the final guess
-            move guess to answer
+            perform COMPUTE_SQRT
 
             *> Display it. We use the trim() function to remove spaces
             display "Square root is " with no advancing
             display function trim(answer leading)
             display " "
 
+            *> Leave a trail of what was checked and when
+            perform WRITE_AUDIT_LOG
+
         else
 
             *> 0 is a sentinel value to check if the user wants to exit
             if radicand is = 0 then
                 display "Good bye. Thank you for using my program!"
                 display " "
-                
+
             *> Everything else after this is considered invalid
             else
                 display "Invalid input! Re-try"
@@ -79,8 +129,84 @@ procedure division.
 
         end-if
 
-    end-perform
+    end-perform.
+
+*> ------------------------File Mode--------------------------------------
+FILE_MODE.
+    open input inputFile.
+    if fileStatus is not equal to '00'
+        display "Unable to open " function trim(fileNameArg)
+            ": file status " fileStatus
+    else
+        move 1 to fileEofSwitch
+        perform READ_FILE_RECORD until fileEofSwitch is = 0
+        close inputFile
+    end-if.
+
+READ_FILE_RECORD.
+    read inputFile into lineStruct
+        at end move zero to fileEofSwitch
+    end-read.
+    if fileEofSwitch is not = 0
+        if ctlIndicator is equal to 'C'
+            continue
+        else
+            if bigIndicator is equal to 'B'
+                display "big-radicand record found, skipped"
+                    " (not supported in sqrtbaby yet)"
+            else
+                if radicandIn is not numeric
+                    display "invalid input record, skipped"
+                else
+                    move radicandIn to radicand
+                    if radicand is > 0
+                        perform COMPUTE_SQRT
+                        display function trim(radicandIn) " -> "
+                            with no advancing
+                        display function trim(answer leading)
+                        perform WRITE_AUDIT_LOG
+                    else
+                        display function trim(radicandIn)
+                            " -> invalid or negative, skipped"
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-if.
 
-    stop run.
+*> ------------------------Babylonian Iteration----------------------------
+COMPUTE_SQRT.
+    *> Our initial guess will be half the number
+    divide 2 into radicand giving guess rounded.
+
+    *> Iterate until we are accurate enough
+    perform ITERATE_GUESS with test after until
+        function abs(guess - prevGuess) < 0.000001.
+
+    *> Format the final guess
+    move guess to answer.
+
+ITERATE_GUESS.
+    *> Store the last guess
+    move guess to prevGuess.
+
+    *> Compute the next iteration
+    compute guess rounded = (prevGuess + radicand / prevGuess) / 2.
+
+*> ------------------------Audit Log-----------------------------------
+WRITE_AUDIT_LOG.
+    if not audit-log-is-open
+        open extend auditLog
+        if auditLogStatus is not equal to '00'
+            open output auditLog
+        end-if
+        move 'Y' to auditLogOpen
+    end-if.
+
+    move function current-date to audit-timestamp.
+    move radicand to audit-radicand.
+    move 'SQRT OF' to audit-label.
+    move guess to audit-answer.
+    write auditLine from auditRecord.
 
 *> ------------------------------------------------------------------
