@@ -5,9 +5,35 @@
 *> ------------------------------------------------------------------
 
 *> - moved EXECUTE_BABYLON into the GET_NEW_LINE loop
-*> - in addition, I have also created an if structure to 
+*> - in addition, I have also created an if structure to
 *>   replace fallthrough. Readability++.
-*> - 
+*> - added an end-of-job control-total footer so the run can be
+*>   signed off without eyeballing the whole listing.
+*> - added checkpoint/restart: the last-processed record number and
+*>   running control totals are saved to SQRT.CKPT every CHECKPOINT-
+*>   INTERVAL records, and a restart picks up right after that point
+*>   instead of reprocessing sqrt.dat from record one.
+*> - results now also go out to SQRT.OUT (line sequential) so
+*>   downstream reconciliation doesn't have to scrape the print log.
+*> - invalid and aborted records no longer print inline in the main
+*>   listing; they're routed to SQRT.REJ with a reason code so data
+*>   quality can work exceptions on their own.
+*> - epsilon and the iteration ceiling are now job-level control-card
+*>   parameters (a 'C'-tagged record ahead of the data) instead of a
+*>   per-record epsilon and a hard-coded 1000; epsilonIn on a detail
+*>   record still overrides the job default when it's supplied. The
+*>   same control card can also force an off-cycle checkpoint.
+*> - negative radicands are now rejected under their own reason code
+*>   instead of falling into the same bucket as a malformed record.
+*> - a new 'B'-tagged big-radicand record (bigLineStruct) is now
+*>   recognized alongside the regular detail record, so radicands too
+*>   large for lineStruct's pic s9(10)v9(6) don't get silently
+*>   truncated; it runs through its own wider iteration loop and
+*>   reports through the same good/invalid/negative/abort totals.
+*> - each report line now also shows how many iterations that record
+*>   took to converge, and the end-of-job footer shows the average
+*>   across the run, to help spot records creeping toward the
+*>   maxIterations ceiling.
 
 identification division.
 program-id. SQRT.
@@ -19,6 +45,13 @@ file-control.
     select inputFile assign to "sqrt.dat"
         organization is line sequential.
     select standardOutput assign to display.
+    select checkpointFile assign to "SQRT.CKPT"
+        organization is line sequential
+        file status is checkpointStatus.
+    select reportOutput assign to "SQRT.OUT"
+        organization is line sequential.
+    select rejectFile assign to "SQRT.REJ"
+        organization is line sequential.
 
 data division.
 file section.
@@ -26,26 +59,67 @@ fd inputFile.
     01 standardInput   pic X(80).
 fd standardOutput.
     01 outLine         pic X(80).
+fd checkpointFile.
+    01 checkpointLine  pic X(80).
+fd reportOutput.
+    01 reportLine      pic X(80).
+fd rejectFile.
+    01 rejectLine      pic X(80).
 
 working-storage section.
-77 epsilon     pic v9(5).
+77 epsilon        pic v9(5).
+77 defaultEpsilon pic v9(5) value .00001.
+77 maxIterations pic 9(5) value 01000.
 77 radicand    pic 9(11)V9(6).
 
 77 guess       pic 9(11)v9(6).
 77 nextGuess   pic 9(11)v9(6).
 
-77 i           pic s9999.
+*> ------------------------Big Radicand Records-------------------------
+77 bigRadicand    pic 9(17)v9(6).
+77 bigGuess       pic 9(17)v9(6).
+77 bigNextGuess   pic 9(17)v9(6).
+
+*> one digit wider than maxIterations's full 5-digit range: the
+*> varying loop below has to be able to represent maxIterations + 1
+*> to satisfy its own exit test, and a PARM card can raise the
+*> ceiling as high as 99999.
+77 i           pic s9(6).
 
 77 eofSwitch   pic 9 value 1.
 
+*> --------------------------Control Totals---------------------------
+77 recordCount      pic 9(9) value zero.
+77 controlCardCount pic 9(9) value zero.
+77 goodCount        pic 9(9) value zero.
+77 invalidCount     pic 9(9) value zero.
+77 negativeCount    pic 9(9) value zero.
+77 abortCount       pic 9(9) value zero.
+77 totalIterations  pic 9(9) value zero.
+77 avgIterations    pic 9(5)v99 value zero.
+
+*> ------------------------Checkpoint/Restart--------------------------
+77 checkpointStatus     pic xx.
+77 checkpointInterval   pic 9(5) value 00100.
+77 restartRecordCount   pic 9(9) value zero.
+
+01 checkpointFields.
+    02 ckptRecordCount      pic 9(9) value zero.
+    02 ckptControlCardCount pic 9(9) value zero.
+    02 ckptGoodCount        pic 9(9) value zero.
+    02 ckptInvalidCount     pic 9(9) value zero.
+    02 ckptNegativeCount    pic 9(9) value zero.
+    02 ckptAbortCount       pic 9(9) value zero.
+    02 ckptTotalIterations  pic 9(9) value zero.
+    02 filler pic x(17) value spaces.
+
 *> formatted line to be read in
 *> num: 1 (sign), 10 (characteristic), 6 (mantissa)
 *> eps: 5 (epsilon needed for halt, v implied decimal)
 *> the x(58) represents 58 unused spaces in the file
-01 lineStruct.
-    02 radicandIn      pic s9(10)v9(6) sign leading separate.
-    02 epsilonIn       pic v9(5). *> reads in 00100
-    02 filler pic x(58). *> reads in 58 spaces lmfao
+*> layout now shared with sqrtbaby via the linerec copybook so both
+*> programs read sqrt.dat the same way.
+copy "linerec.cpy".
 
 *> ------------------------Logging Messages--------------------------
 01 printLine.
@@ -53,60 +127,317 @@ working-storage section.
     02 outZ pic z(11)9.9(6).
     02 filler pic x(5) value spaces.
     02 outY pic z(11)9.9(6).
+    02 filler pic x(5) value spaces.
+    02 outIter pic zzzz9.
 
-01 errorMessage.
+*> wider variant for big-radicand records; same layout, more digits.
+01 bigPrintLine.
     02 filler pic x value space.
-    02 otZ pic -(11)9.9(6).
-    02 filler pic x(21) value '        Invalid Input'.
+    02 bigOutZ pic z(17)9.9(6).
+    02 filler pic x(5) value spaces.
+    02 bigOutY pic z(17)9.9(6).
+    02 filler pic x(5) value spaces.
+    02 bigOutIter pic zzzz9.
+
+*> ------------------------Reject Records------------------------------
+01 rejectDetail.
+    02 filler pic x value space.
+    02 rejectRadicand pic -(11)9.9(6).
+    02 filler pic x(3) value spaces.
+    02 rejectReason pic x(20) value spaces.
 
-01 abortMessage.
+*> wider variant for big-radicand records.
+01 bigRejectDetail.
     02 filler pic x value space.
-    02 outpZ pic z(11)9.9(6).
-    02 filler pic x(37) value '  Attempt aborted.Too many iterations'.
+    02 bigRejectRadicand pic -(17)9.9(6).
+    02 filler pic x(3) value spaces.
+    02 bigRejectReason pic x(20) value spaces.
+
+*> end-of-job control-total footer
+01 trailerCounts.
+    02 tcRecords       pic zzzzzzzz9.
+    02 tcControlCards  pic zzzzzzzz9.
+    02 tcGood          pic zzzzzzzz9.
+    02 tcInvalid       pic zzzzzzzz9.
+    02 tcNegative      pic zzzzzzzz9.
+    02 tcAbort         pic zzzzzzzz9.
+    02 tcAvgIterations pic zzzz9.99.
 *> --------------------------Main Program----------------------------
 procedure division.
     open input inputFile, output standardOutput.
+    perform LOAD_CHECKPOINT.
+
+    *> a restart must not truncate the prior segment's already-reconciled
+    *> SQRT.OUT/SQRT.REJ rows, so extend them instead of opening output
+    *> whenever a checkpoint says part of the file was already processed.
+    if restartRecordCount is greater than zero
+        open extend reportOutput, extend rejectFile
+    else
+        open output reportOutput, output rejectFile
+    end-if.
+
     display "         Square Root Approximations".
     display "--------------------------------------------".
-    display "        Number               Square Root".
-    display " -------------------     ------------------"
+    display "        Number               Square Root      Iterations".
+    display " -------------------     ------------------   ----------"
     with no advancing.
 
+    if restartRecordCount is greater than zero
+        perform SKIP_TO_CHECKPOINT
+    end-if.
+
 GET_NEW_LINE.
     read inputFile into lineStruct
-        at end move zero to eofSwitch 
+        at end move zero to eofSwitch
     end-read.
 
     if eofSwitch is = 0 go to finish.
 
-    if radicandIn is greater than zero
-        move epsilonIn to epsilon
-        move radicandIn to radicand
-        divide 2 into radicand giving guess rounded
-        perform MAKE_NEXT_GUESS thru NEXT_ITERATION varying i from 1 by 1
-            until i is greater than 1000
-        move radicandIn to outpZ
-        write outLine from abortMessage after advancing 1 line
-        go to GET_NEW_LINE
+    add 1 to recordCount.
+
+    if ctlIndicator is equal to 'C'
+        add 1 to controlCardCount
+        perform PROCESS_CONTROL_CARD
     else
-        move radicandIn to otZ
-        write outLine from errorMessage after advancing 1 line
+        if bigIndicator is equal to 'B'
+            perform BIG_PROCESS_RECORD
+        else
+            if radicandIn is not numeric
+                move radicandIn to rejectRadicand
+                move 'INVALID-INPUT' to rejectReason
+                write rejectLine from rejectDetail
+                add 1 to invalidCount
+            else
+                if radicandIn is greater than zero
+                    if epsilonIn is greater than zero
+                        move epsilonIn to epsilon
+                    else
+                        move defaultEpsilon to epsilon
+                    end-if
+                    move radicandIn to radicand
+                    divide 2 into radicand giving guess rounded
+                    perform MAKE_NEXT_GUESS thru NEXT_ITERATION varying i from 1 by 1
+                        until i is greater than maxIterations
+                    move radicandIn to rejectRadicand
+                    move 'MAX-ITER-EXCEEDED' to rejectReason
+                    write rejectLine from rejectDetail
+                    add 1 to abortCount
+                else
+                    if radicandIn is less than zero
+                        move radicandIn to rejectRadicand
+                        move 'NEGATIVE-RADICAND' to rejectReason
+                        write rejectLine from rejectDetail
+                        add 1 to negativeCount
+                    else
+                        move radicandIn to rejectRadicand
+                        move 'INVALID-INPUT' to rejectReason
+                        write rejectLine from rejectDetail
+                        add 1 to invalidCount
+                    end-if
+                end-if
+            end-if
+        end-if
     end-if.
+    perform CHECK_CHECKPOINT.
     go to GET_NEW_LINE.
 
+BIG_PROCESS_RECORD.
+    if bigRadicandIn is not numeric
+        move bigRadicandIn to bigRejectRadicand
+        move 'INVALID-INPUT' to bigRejectReason
+        write rejectLine from bigRejectDetail
+        add 1 to invalidCount
+    else
+        if bigRadicandIn is greater than zero
+            if bigEpsilonIn is greater than zero
+                move bigEpsilonIn to epsilon
+            else
+                move defaultEpsilon to epsilon
+            end-if
+            move bigRadicandIn to bigRadicand
+            divide 2 into bigRadicand giving bigGuess rounded
+            perform BIG_MAKE_NEXT_GUESS thru BIG_NEXT_ITERATION varying i from 1 by 1
+                until i is greater than maxIterations
+            move bigRadicandIn to bigRejectRadicand
+            move 'MAX-ITER-EXCEEDED' to bigRejectReason
+            write rejectLine from bigRejectDetail
+            add 1 to abortCount
+        else
+            if bigRadicandIn is less than zero
+                move bigRadicandIn to bigRejectRadicand
+                move 'NEGATIVE-RADICAND' to bigRejectReason
+                write rejectLine from bigRejectDetail
+                add 1 to negativeCount
+            else
+                move bigRadicandIn to bigRejectRadicand
+                move 'INVALID-INPUT' to bigRejectReason
+                write rejectLine from bigRejectDetail
+                add 1 to invalidCount
+            end-if
+        end-if
+    end-if.
+
+PROCESS_CONTROL_CARD.
+    if ctlType is equal to 'PARM'
+        perform APPLY_CONTROL_PARMS
+    else
+        if ctlType is equal to 'CKPT'
+            perform WRITE_CHECKPOINT
+        end-if
+    end-if.
+
+*> just the PARM-field side effects, with no WRITE_CHECKPOINT: this is
+*> also performed while catching up to a restart point, where writing
+*> a checkpoint on a mid-skip recordCount would leave SQRT.CKPT
+*> internally inconsistent with the totals already restored from it.
+APPLY_CONTROL_PARMS.
+    if ctlDefaultEpsilon is numeric
+        and ctlDefaultEpsilon is greater than zero
+        move ctlDefaultEpsilon to defaultEpsilon
+    end-if.
+    if ctlMaxIterations is numeric
+        and ctlMaxIterations is greater than zero
+        move ctlMaxIterations to maxIterations
+    end-if.
+    if ctlCheckpointInterval is numeric
+        and ctlCheckpointInterval is greater than zero
+        move ctlCheckpointInterval to checkpointInterval
+    end-if.
+
 MAKE_NEXT_GUESS.
     compute nextGuess rounded = 0.5 * (guess + radicand / guess).
     if (function abs(guess - nextGuess)) / (nextGuess + guess)
         is greater than epsilon go to NEXT_ITERATION.
     move radicandIn to outZ.
     move nextGuess to outY.
+    move i to outIter.
     write outLine from printLine after advancing 1 line.
+    write reportLine from printLine.
+    add 1 to goodCount.
+    add i to totalIterations.
+    perform CHECK_CHECKPOINT.
     go to GET_NEW_LINE.
 
 NEXT_ITERATION.
     move nextGuess to guess.
 
+BIG_MAKE_NEXT_GUESS.
+    compute bigNextGuess rounded = 0.5 * (bigGuess + bigRadicand / bigGuess).
+    if (function abs(bigGuess - bigNextGuess)) / (bigNextGuess + bigGuess)
+        is greater than epsilon go to BIG_NEXT_ITERATION.
+    move bigRadicandIn to bigOutZ.
+    move bigNextGuess to bigOutY.
+    move i to bigOutIter.
+    write outLine from bigPrintLine after advancing 1 line.
+    write reportLine from bigPrintLine.
+    add 1 to goodCount.
+    add i to totalIterations.
+    perform CHECK_CHECKPOINT.
+    go to GET_NEW_LINE.
+
+BIG_NEXT_ITERATION.
+    move bigNextGuess to bigGuess.
+
+*> ------------------------Checkpoint/Restart--------------------------
+LOAD_CHECKPOINT.
+    move zero to restartRecordCount.
+    open input checkpointFile.
+    if checkpointStatus is equal to '00'
+        read checkpointFile into checkpointFields
+            at end continue
+        end-read
+        move ckptRecordCount      to restartRecordCount
+        move ckptControlCardCount to controlCardCount
+        move ckptGoodCount        to goodCount
+        move ckptInvalidCount     to invalidCount
+        move ckptNegativeCount    to negativeCount
+        move ckptAbortCount       to abortCount
+        move ckptTotalIterations  to totalIterations
+        close checkpointFile
+    end-if.
+
+SKIP_TO_CHECKPOINT.
+    perform SKIP_ONE_RECORD
+        until recordCount is greater than or equal to restartRecordCount
+        or eofSwitch is = 0.
+
+*> a PARM control card skipped past on restart still has to be applied,
+*> or a restarted run silently reverts to the hard-coded epsilon/
+*> maxIterations/checkpoint-interval defaults. This only reapplies the
+*> PARM fields (APPLY_CONTROL_PARMS), never PROCESS_CONTROL_CARD itself:
+*> a 'CKPT' card re-triggering WRITE_CHECKPOINT here would stamp
+*> SQRT.CKPT with a mid-skip recordCount alongside totals already
+*> restored from a later checkpoint, an inconsistent combination.
+*> controlCardCount is likewise not re-bumped here: it was already
+*> restored from ckptControlCardCount, same as goodCount/invalidCount
+*> and the rest of the totals, so counting it again while re-reading
+*> already-checkpointed records would double it up.
+SKIP_ONE_RECORD.
+    read inputFile into lineStruct
+        at end move zero to eofSwitch
+    end-read.
+    if eofSwitch is not = 0
+        add 1 to recordCount
+        if ctlIndicator is equal to 'C'
+            and ctlType is equal to 'PARM'
+            perform APPLY_CONTROL_PARMS
+        end-if
+    end-if.
+
+CHECK_CHECKPOINT.
+    if function mod(recordCount, checkpointInterval) is = 0
+        perform WRITE_CHECKPOINT
+    end-if.
+
+WRITE_CHECKPOINT.
+    move recordCount      to ckptRecordCount.
+    move controlCardCount to ckptControlCardCount.
+    move goodCount        to ckptGoodCount.
+    move invalidCount     to ckptInvalidCount.
+    move negativeCount    to ckptNegativeCount.
+    move abortCount       to ckptAbortCount.
+    move totalIterations  to ckptTotalIterations.
+    open output checkpointFile.
+    write checkpointLine from checkpointFields.
+    close checkpointFile.
+
+RESET_CHECKPOINT.
+    move zero to ckptRecordCount ckptControlCardCount ckptGoodCount
+        ckptInvalidCount ckptNegativeCount ckptAbortCount
+        ckptTotalIterations.
+    open output checkpointFile.
+    write checkpointLine from checkpointFields.
+    close checkpointFile.
+
+WRITE_TRAILER.
+    move recordCount      to tcRecords.
+    move controlCardCount to tcControlCards.
+    move goodCount        to tcGood.
+    move invalidCount     to tcInvalid.
+    move negativeCount    to tcNegative.
+    move abortCount       to tcAbort.
+    if goodCount is greater than zero
+        compute avgIterations rounded = totalIterations / goodCount
+    else
+        move zero to avgIterations
+    end-if.
+    move avgIterations to tcAvgIterations.
+    display " ".
+    display "--------------------------------------------".
+    display "              Control Totals".
+    display "--------------------------------------------".
+    display "Records Read...............: " tcRecords.
+    display "Control Cards..............: " tcControlCards.
+    display "Processed Successfully.....: " tcGood.
+    display "Invalid Input Records......: " tcInvalid.
+    display "Negative Radicand Records..: " tcNegative.
+    display "Aborted (Max Iterations)...: " tcAbort.
+    display "Average Iterations.........: " tcAvgIterations.
+    display "--------------------------------------------".
+
 finish.
-    close inputFile, standardOutput.
+    perform WRITE_TRAILER.
+    perform RESET_CHECKPOINT.
+    close inputFile, standardOutput, reportOutput, rejectFile.
 stop run.
 *> ------------------------------------------------------------------
